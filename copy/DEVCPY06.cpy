@@ -0,0 +1,20 @@
+000010*================================================================*
+000020*  DEVCPY06 - ENREGISTREMENT DE DEMANDE DE TAUX EN ATTENTE       *
+000030*  (CIRCUIT SAISIE/APPROBATION) - UNE DEMANDE AU PLUS PAR        *
+000040*  DEVISE. TANT QU'ELLE N'EST PAS APPROUVEE, LE TAUX ACTIF DANS  *
+000050*  DEVRATE N'EST PAS MODIFIE.                                    *
+000060*================================================================*
+000070 01  PND-RECORD.
+000080     05  PND-CODE                PIC X(03).
+000090     05  PND-TAUX                PIC 9(03)V9(04).
+000100     05  PND-DATE-EFFET          PIC 9(08).
+000110     05  PND-SAISISSEUR-ID       PIC X(08).
+000120     05  PND-DATE-SAISIE         PIC 9(08).
+000130     05  PND-HEURE-SAISIE        PIC 9(06).
+000140     05  PND-STATUT              PIC X(01).
+000150         88  PND-EN-ATTENTE          VALUE "P".
+000160         88  PND-APPROUVEE           VALUE "A".
+000170         88  PND-REJETEE             VALUE "R".
+000180     05  PND-APPROBATEUR-ID      PIC X(08).
+000190     05  PND-DATE-APPROBATION    PIC 9(08).
+000200     05  FILLER                  PIC X(05).
