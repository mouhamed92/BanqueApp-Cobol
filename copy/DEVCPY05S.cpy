@@ -0,0 +1,14 @@
+000010*================================================================*
+000020*  DEVCPY05S - ENREGISTREMENT EXCEPTION DE RAPPROCHEMENT TAUX    *
+000030*  UNE LIGNE PAR DEVISE DONT LE TAUX INTERNE (DEVRATE) NE        *
+000040*  CORRESPOND PAS AU TAUX PUBLIE PAR LA BCT, OU QUI EST INCONNUE *
+000050*  DE L'UN DES DEUX FICHIERS.                                   *
+000060*================================================================*
+000070 01  EXC-RECORD.
+000080     05  EXC-CODE                PIC X(03).
+000090     05  EXC-TAUX-BCT            PIC 9(03)V9(04).
+000100     05  EXC-TAUX-INTERNE        PIC 9(03)V9(04).
+000110     05  EXC-ECART               PIC S9(03)V9(04).
+000120     05  EXC-MOTIF               PIC X(02).
+000130         88  EXC-TAUX-DIFFERENT      VALUE "01".
+000140         88  EXC-DEVISE-INCONNUE-DR  VALUE "02".
