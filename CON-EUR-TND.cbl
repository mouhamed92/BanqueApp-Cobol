@@ -1,45 +1,215 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONVERSION-DEVISE.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-
-       01  WS-MONTANT  PIC 9(5).
-       01  WS-MONTANT-CONVERTI  PIC 9(7).
-       01  WS-DEVISEC  PIC X(3).
-
-
-
-       PROCEDURE DIVISION.
-
-             DISPLAY "DONNER UN MONTANT A CONVERTIR"
-             ACCEPT WS-MONTANT
-
-             DISPLAY "DONNER DEVISE"
-             ACCEPT WS-DEVISEC
-
-           EVALUATE WS-DEVISEC
-             WHEN "TND"
-                MOVE WS-MONTANT TO WS-MONTANT-CONVERTI
-
-            WHEN "EUR"
-                COMPUTE WS-MONTANT-CONVERTI = WS-MONTANT * 3.4
-
-            WHEN "USD"
-                COMPUTE WS-MONTANT-CONVERTI = WS-MONTANT * 3.2
-
-            WHEN OTHER
-                DISPLAY "DEVISE N'EST PAS PRISE EN CHARGE !"
-            END-EVALUATE.
-
-            DISPLAY WS-MONTANT" "WS-DEVISEC" = "
-                                     WS-MONTANT-CONVERTI" TND"
-           EXIT.
-
-       END PROGRAM CONVERSION-DEVISE.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CONVERSION-DEVISE.
+000030*================================================================*
+000040*  HISTORIQUE DES MODIFICATIONS.                                 *
+000050*  DATE        AUTEUR   DESCRIPTION                              *
+000060*  08/08/2026  SEI      TAUX EN DUR REMPLACES PAR UNE LECTURE    *
+000070*                       DU FICHIER DES TAUX ACTIFS (DEVCALC).    *
+000080*  08/08/2026  SEI      JOURNALISATION DE CHAQUE CONVERSION      *
+000090*                       DANS LE FICHIER D'AUDIT AUDITLOG.        *
+000100*  08/08/2026  SEI      AJOUT DU SENS TND -> DEVISE ET D'UN      *
+000110*                       MENU DE CHOIX DU SENS DE CONVERSION.     *
+000115*  08/08/2026  SEI      DEVISE NON PRISE EN CHARGE : PLUS DE     *
+000116*                       FAUX RESULTAT AFFICHE, CODE RETOUR       *
+000117*                       PROGRAMME POSITIONNE EN REJET.           *
+000118*  08/08/2026  SEI      MONTANTS SAISIS ET AFFICHES AVEC 2       *
+000119*                       DECIMALES (MILLIMES).                   *
+000121*  08/08/2026  SEI      AJOUT DE LA CONVERSION CROISEE ENTRE     *
+000122*                       DEUX DEVISES ETRANGERES (VIA LE TND).    *
+000123*================================================================*
+000130
+000140 ENVIRONMENT DIVISION.
+000150 CONFIGURATION SECTION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000190         ORGANIZATION IS LINE SEQUENTIAL
+000200         FILE STATUS IS WS-AUDIT-STATUS.
+000210
+000220 DATA DIVISION.
+000230 FILE SECTION.
+000240 FD  AUDIT-FILE.
+000250 COPY DEVCPY02.
+000260
+000270 WORKING-STORAGE SECTION.
+000280 01  WS-MONTANT                  PIC 9(5)V9(2).
+000290 01  WS-MONTANT-CONVERTI         PIC 9(7)V9(2).
+000300 01  WS-DEVISEC                  PIC X(3).
+000310 01  WS-DEVISE-CIBLE             PIC X(3).
+000320 01  WS-CHOIX-SENS               PIC X(01).
+000330 01  WS-SENS                     PIC X(01).
+000340     88  WS-SENS-DEV-VERS-TND        VALUE "D".
+000350     88  WS-SENS-TND-VERS-DEV        VALUE "T".
+000355     88  WS-SENS-CROISEE             VALUE "C".
+000360 01  WS-TAUX-APPLIQUE            PIC 9(03)V9(04).
+000370 01  WS-CODE-RETOUR              PIC X(02).
+000380     88  WS-OK                       VALUE "00".
+000390 01  WS-OPERATEUR-ID             PIC X(08).
+000400 01  WS-DATE-SYSTEME             PIC 9(08).
+000410 01  WS-HEURE-SYSTEME            PIC 9(06).
+000420 01  WS-AUDIT-STATUS             PIC X(02).
+000430     88  WS-AUDIT-OK                 VALUE "00".
+000435     88  WS-AUDIT-NOUVEAU            VALUE "35".
+000440
+000450 PROCEDURE DIVISION.
+000460
+000470*----------------------------------------------------------------*
+000480*  0000-MAINLINE.                                                *
+000490*----------------------------------------------------------------*
+000500 0000-MAINLINE.
+000510     PERFORM 1000-INITIALISER THRU 1000-INITIALISER-EXIT
+000520     PERFORM 2000-SAISIR-OPERATEUR THRU 2000-SAISIR-OPERATEUR-EXIT
+000530     PERFORM 3000-SAISIR-SENS THRU 3000-SAISIR-SENS-EXIT
+000540     PERFORM 4000-SAISIR-MONTANT THRU 4000-SAISIR-MONTANT-EXIT
+000550     PERFORM 5000-CONVERTIR THRU 5000-CONVERTIR-EXIT
+000560     PERFORM 6000-ENREGISTRER-AUDIT
+000561         THRU 6000-ENREGISTRER-AUDIT-EXIT
+000570     PERFORM 7000-AFFICHER-RESULTAT
+000571         THRU 7000-AFFICHER-RESULTAT-EXIT
+000580     PERFORM 9999-EXIT
+000590     STOP RUN.
+000600
+000610*----------------------------------------------------------------*
+000620*  1000-INITIALISER - OUVERTURE DU JOURNAL D'AUDIT. LE FICHIER   *
+000630*  EST CREE AU PREMIER LANCEMENT S'IL N'EXISTE PAS ENCORE.       *
+000635*----------------------------------------------------------------*
+000640 1000-INITIALISER.
+000650     OPEN EXTEND AUDIT-FILE
+000655     IF WS-AUDIT-NOUVEAU
+000656         OPEN OUTPUT AUDIT-FILE
+000657     END-IF
+000660     IF NOT WS-AUDIT-OK
+000670         DISPLAY "IMPOSSIBLE D'OUVRIR JOURNAL AUDIT - CODE "
+000680                 WS-AUDIT-STATUS
+000690     END-IF.
+000700 1000-INITIALISER-EXIT.
+000710     EXIT.
+000720
+000730*----------------------------------------------------------------*
+000740*  2000-SAISIR-OPERATEUR.                                        *
+000750*----------------------------------------------------------------*
+000760 2000-SAISIR-OPERATEUR.
+000770     DISPLAY "DONNER IDENTIFIANT OPERATEUR"
+000780     ACCEPT WS-OPERATEUR-ID.
+000790 2000-SAISIR-OPERATEUR-EXIT.
+000800     EXIT.
+000810
+000820*----------------------------------------------------------------*
+000830*  3000-SAISIR-SENS - CHOIX DU SENS DE LA CONVERSION.            *
+000840*----------------------------------------------------------------*
+000850 3000-SAISIR-SENS.
+000860     DISPLAY "1. DEVISE VERS TND"
+000870     DISPLAY "2. TND VERS DEVISE"
+000875     DISPLAY "3. DEVISE VERS DEVISE (CROISEE)"
+000880     DISPLAY "DONNER VOTRE CHOIX"
+000890     ACCEPT WS-CHOIX-SENS
+000900
+000910     EVALUATE WS-CHOIX-SENS
+000920         WHEN "2"
+000930             MOVE "T" TO WS-SENS
+000940             MOVE "TND" TO WS-DEVISEC
+000950             DISPLAY "DONNER DEVISE CIBLE"
+000960             ACCEPT WS-DEVISE-CIBLE
+000965         WHEN "3"
+000966             MOVE "C" TO WS-SENS
+000967             DISPLAY "DONNER DEVISE SOURCE"
+000968             ACCEPT WS-DEVISEC
+000969             DISPLAY "DONNER DEVISE CIBLE"
+000971             ACCEPT WS-DEVISE-CIBLE
+000972         WHEN OTHER
+000980             MOVE "D" TO WS-SENS
+000990             DISPLAY "DONNER DEVISE"
+001000             ACCEPT WS-DEVISEC
+001010             MOVE "TND" TO WS-DEVISE-CIBLE
+001020     END-EVALUATE.
+001030 3000-SAISIR-SENS-EXIT.
+001040     EXIT.
+001050
+001060*----------------------------------------------------------------*
+001070*  4000-SAISIR-MONTANT.                                          *
+001080*----------------------------------------------------------------*
+001090 4000-SAISIR-MONTANT.
+001100     DISPLAY "DONNER UN MONTANT A CONVERTIR"
+001110     ACCEPT WS-MONTANT.
+001120 4000-SAISIR-MONTANT-EXIT.
+001130     EXIT.
+001140
+001150*----------------------------------------------------------------*
+001160*  5000-CONVERTIR.                                               *
+001170*----------------------------------------------------------------*
+001180 5000-CONVERTIR.
+001190     IF WS-DEVISEC = "TND" AND WS-DEVISE-CIBLE = "TND"
+001200         MOVE WS-MONTANT TO WS-MONTANT-CONVERTI
+001210         MOVE "00" TO WS-CODE-RETOUR
+001220     ELSE
+001230         CALL "DEV-TAUX-CALCUL" USING WS-MONTANT
+001240                                       WS-SENS
+001250                                       WS-DEVISEC
+001260                                       WS-DEVISE-CIBLE
+001270                                       WS-MONTANT-CONVERTI
+001280                                       WS-TAUX-APPLIQUE
+001290                                       WS-CODE-RETOUR
+001300         IF NOT WS-OK
+001310             DISPLAY "DEVISE N'EST PAS PRISE EN CHARGE !"
+001320         END-IF
+001330     END-IF.
+001340 5000-CONVERTIR-EXIT.
+001350     EXIT.
+001360
+001370*----------------------------------------------------------------*
+001380*  6000-ENREGISTRER-AUDIT.                                       *
+001390*----------------------------------------------------------------*
+001400 6000-ENREGISTRER-AUDIT.
+001410     ACCEPT WS-DATE-SYSTEME FROM DATE YYYYMMDD
+001420     ACCEPT WS-HEURE-SYSTEME FROM TIME
+001430     MOVE WS-DATE-SYSTEME TO AUD-DATE
+001440     MOVE WS-HEURE-SYSTEME TO AUD-HEURE
+001450     MOVE WS-OPERATEUR-ID TO AUD-OPERATEUR-ID
+001460     MOVE WS-SENS TO AUD-SENS
+001470     MOVE WS-DEVISEC TO AUD-DEVISE-SOURCE
+001480     MOVE WS-DEVISE-CIBLE TO AUD-DEVISE-CIBLE
+001490     MOVE WS-MONTANT TO AUD-MONTANT
+001500     MOVE WS-MONTANT-CONVERTI TO AUD-MONTANT-CONVERTI
+001510     MOVE WS-CODE-RETOUR TO AUD-CODE-RETOUR
+001520     WRITE AUD-RECORD
+001530     IF NOT WS-AUDIT-OK
+001540         DISPLAY "ERREUR ECRITURE JOURNAL AUDIT - CODE "
+001550                 WS-AUDIT-STATUS
+001560     END-IF.
+001570 6000-ENREGISTRER-AUDIT-EXIT.
+001580     EXIT.
+001590
+001600*----------------------------------------------------------------*
+001610*  7000-AFFICHER-RESULTAT.                                       *
+001620*----------------------------------------------------------------*
+001630 7000-AFFICHER-RESULTAT.
+001640     IF WS-OK
+001650         IF WS-SENS-TND-VERS-DEV
+001660             DISPLAY WS-MONTANT " TND = "
+001670                     WS-MONTANT-CONVERTI " " WS-DEVISE-CIBLE
+001675         ELSE
+001676             IF WS-SENS-CROISEE
+001677                 DISPLAY WS-MONTANT " " WS-DEVISEC " = "
+001678                         WS-MONTANT-CONVERTI " " WS-DEVISE-CIBLE
+001679             ELSE
+001690                 DISPLAY WS-MONTANT " " WS-DEVISEC " = "
+001700                         WS-MONTANT-CONVERTI " TND"
+001701             END-IF
+001710         END-IF
+001715     ELSE
+001716         DISPLAY "CONVERSION REJETEE - CODE " WS-CODE-RETOUR
+001720     END-IF.
+001730 7000-AFFICHER-RESULTAT-EXIT.
+001740     EXIT.
+001750
+001760*----------------------------------------------------------------*
+001770*  9999-EXIT - FERMETURE DU JOURNAL D'AUDIT.                     *
+001780*----------------------------------------------------------------*
+001790 9999-EXIT.
+001795     IF NOT WS-OK
+001796         MOVE 4 TO RETURN-CODE
+001797     END-IF
+001800     CLOSE AUDIT-FILE.
+001810     EXIT.
+001820
+001830 END PROGRAM CONVERSION-DEVISE.
