@@ -0,0 +1,10 @@
+000010*================================================================*
+000020*  DEVCPY05 - ENREGISTREMENT TAUX PUBLIE PAR LA BANQUE CENTRALE  *
+000030*  ALIMENTE PAR LE FICHIER RECU CHAQUE SOIR DE LA BCT - LU PAR   *
+000040*  LE PROGRAMME DE RAPPROCHEMENT DES TAUX (RECON-DEV).          *
+000050*================================================================*
+000060 01  BCT-RECORD.
+000070     05  BCT-CODE                PIC X(03).
+000080     05  BCT-TAUX                PIC 9(03)V9(04).
+000090     05  BCT-DATE-EFFET          PIC 9(08).
+000100     05  FILLER                  PIC X(10).
