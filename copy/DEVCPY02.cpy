@@ -0,0 +1,18 @@
+000010*================================================================*
+000020*  DEVCPY02 - ENREGISTREMENT JOURNAL D'AUDIT DES CONVERSIONS     *
+000030*  UNE LIGNE PAR CONVERSION EFFECTUEE (INTERACTIVE OU BATCH) -   *
+000040*  CONSERVEE POUR LE RAPPROCHEMENT DE FIN DE JOURNEE.            *
+000045*  MONTANTS EXPRIMES AVEC 2 DECIMALES (MILLIMES).                *
+000050*================================================================*
+000060 01  AUD-RECORD.
+000070     05  AUD-DATE                PIC 9(08).
+000080     05  AUD-HEURE               PIC 9(06).
+000090     05  AUD-OPERATEUR-ID        PIC X(08).
+000095     05  AUD-SENS                PIC X(01).
+000096         88  AUD-DEVISE-VERS-TND     VALUE "D".
+000097         88  AUD-TND-VERS-DEVISE     VALUE "T".
+000100     05  AUD-DEVISE-SOURCE       PIC X(03).
+000105     05  AUD-DEVISE-CIBLE        PIC X(03).
+000110     05  AUD-MONTANT             PIC 9(05)V9(02).
+000120     05  AUD-MONTANT-CONVERTI    PIC 9(07)V9(02).
+000130     05  AUD-CODE-RETOUR         PIC X(02).
