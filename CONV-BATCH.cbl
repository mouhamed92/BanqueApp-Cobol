@@ -0,0 +1,345 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CONVERSION-BATCH.
+000030 AUTHOR. SERVICE ETUDES INFORMATIQUES.
+000040 INSTALLATION. DIRECTION DES SYSTEMES D'INFORMATION.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*================================================================*
+000080*  EXECUTION PAR LOT DE LA CONVERSION DE DEVISES.                *
+000090*                                                                *
+000100*  LIT LE FICHIER DES TRANSACTIONS DE LA JOURNEE (MONTANT,       *
+000110*  DEVISE) SAISIES AUX GUICHETS, APPLIQUE LA MEME LOGIQUE DE     *
+000120*  CONVERSION QUE LE PROGRAMME INTERACTIF CONVERSION-DEVISE (VIA *
+000130*  DEV-TAUX-CALCUL) ET ECRIT UN RAPPORT DES MONTANTS CONVERTIS,  *
+000140*  POUR TRAITER TOUTE LA JOURNEE EN UN SEUL LANCEMENT.           *
+000150*                                                                *
+000160*  HISTORIQUE DES MODIFICATIONS.                                 *
+000170*  DATE        AUTEUR   DESCRIPTION                              *
+000180*  08/08/2026  SEI      JOURNALISATION DE CHAQUE TRANSACTION     *
+000190*                       TRAITEE DANS LE FICHIER D'AUDIT          *
+000200*                       AUDITLOG (MEME FICHIER QUE LE PROGRAMME  *
+000210*                       INTERACTIF CONVERSION-DEVISE).           *
+000220*  08/08/2026  SEI      CODE RETOUR PROGRAMME POSITIONNE EN      *
+000230*                       REJET SI DES TRANSACTIONS ONT ETE        *
+000240*                       REFUSEES (DEVISE NON PRISE EN CHARGE).   *
+000250*  08/08/2026  SEI      MONTANTS TRAITES AVEC 2 DECIMALES        *
+000260*                       (MILLIMES).                              *
+000270*  08/08/2026  SEI      POINT DE REPRISE (CHECKPOINT) SUR LE     *
+000280*                       NUMERO DE SEQUENCE DE LA DERNIERE        *
+000290*                       TRANSACTION TRAITEE, POUR PERMETTRE DE   *
+000300*                       RELANCER LE LOT EXACTEMENT LA OU IL      *
+000310*                       S'ETAIT ARRETE.                          *
+000311*  08/08/2026  SEI      CHECKPOINT REECRIT APRES CHAQUE          *
+000312*                       TRANSACTION (ET NON PLUS TOUTES LES 50)  *
+000313*                       POUR EVITER TOUT DOUBLE TRAITEMENT EN    *
+000314*                       CAS DE REPRISE. LE POINT DE REPRISE EST  *
+000315*                       REMIS A ZERO QUAND LE LOT ARRIVE A LA FIN*
+000316*                       NORMALE DU FICHIER DES TRANSACTIONS,     *
+000317*                       POUR QU'UN NOUVEAU FICHIER DU LENDEMAIN  *
+000318*                       NE SOIT PAS AMPUTE DE SES PREMIERES      *
+000319*                       LIGNES.                                 *
+000320*================================================================*
+000330
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT TRX-FILE ASSIGN TO "TRXFILE"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-TRX-STATUS.
+000420
+000430     SELECT RPT-FILE ASSIGN TO "RPTFILE"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-RPT-STATUS.
+000460
+000470     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS WS-AUDIT-STATUS.
+000500
+000510     SELECT CKP-FILE ASSIGN TO "CONVCKPT"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WS-CKP-STATUS.
+000540
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  TRX-FILE.
+000580 COPY DEVCPY03.
+000590
+000600 FD  RPT-FILE.
+000610 COPY DEVCPY03S.
+000620
+000630 FD  AUDIT-FILE.
+000640 COPY DEVCPY02.
+000650
+000660 FD  CKP-FILE.
+000670 COPY DEVCPY04.
+000680
+000690 WORKING-STORAGE SECTION.
+000700 01  WS-TRX-STATUS               PIC X(02).
+000710     88  WS-TRX-OK                   VALUE "00".
+000720     88  WS-TRX-FIN                  VALUE "10".
+000730 01  WS-RPT-STATUS               PIC X(02).
+000740     88  WS-RPT-OK                   VALUE "00".
+000750 01  WS-AUDIT-STATUS             PIC X(02).
+000760     88  WS-AUDIT-OK                 VALUE "00".
+000765     88  WS-AUDIT-NOUVEAU            VALUE "35".
+000770 01  WS-CKP-STATUS               PIC X(02).
+000780     88  WS-CKP-OK                   VALUE "00".
+000790 01  WS-MONTANT-CONVERTI         PIC 9(07)V9(02).
+000800 01  WS-SENS                     PIC X(01) VALUE "D".
+000810 01  WS-TAUX-APPLIQUE            PIC 9(03)V9(04).
+000820 01  WS-CODE-RETOUR              PIC X(02).
+000830 01  WS-DEVISE-CIBLE             PIC X(03) VALUE "TND".
+000840 01  WS-DATE-SYSTEME             PIC 9(08).
+000850 01  WS-HEURE-SYSTEME            PIC 9(06).
+000860 01  WS-CKP-LAST-SEQ             PIC 9(07).
+000870 01  WS-DERNIER-SEQ-TRAITE       PIC 9(07).
+000880 77  WS-SW-FIN-FICHIER           PIC X(01).
+000890     88  WS-FIN-FICHIER              VALUE "O".
+000900     88  WS-PAS-FIN-FICHIER          VALUE "N".
+000910 77  WS-NB-LUES                  PIC 9(07) COMP.
+000920 77  WS-NB-SAUTEES               PIC 9(07) COMP.
+000930 77  WS-NB-CONVERTIES            PIC 9(07) COMP.
+000940 77  WS-NB-REJETEES              PIC 9(07) COMP.
+000950 77  WS-NB-DEPUIS-CKPT           PIC 9(05) COMP.
+000960 77  WS-CKPT-INTERVALLE          PIC 9(05) COMP VALUE 1.
+000970
+000980 PROCEDURE DIVISION.
+000990
+001000*----------------------------------------------------------------*
+001010*  0000-MAINLINE.                                                *
+001020*----------------------------------------------------------------*
+001030 0000-MAINLINE.
+001040     PERFORM 1000-INITIALISER THRU 1000-INITIALISER-EXIT
+001045     PERFORM 2000-TRAITER-TRANSACTION
+001046         THRU 2000-TRAITER-TRANSACTION-EXIT
+001047         UNTIL WS-FIN-FICHIER
+001050     IF WS-TRX-FIN
+001051         PERFORM 7100-SOLDER-CHECKPOINT
+001052             THRU 7100-SOLDER-CHECKPOINT-EXIT
+001053     ELSE
+001054         PERFORM 7000-ECRIRE-CHECKPOINT
+001055             THRU 7000-ECRIRE-CHECKPOINT-EXIT
+001056     END-IF
+001070     PERFORM 8000-EDITER-TOTAUX THRU 8000-EDITER-TOTAUX-EXIT
+001080     PERFORM 9999-EXIT
+001090     STOP RUN.
+001100
+001110*----------------------------------------------------------------*
+001120*  1000-INITIALISER - OUVERTURE DES FICHIERS, LECTURE DU POINT   *
+001130*  DE REPRISE EVENTUEL ET PREMIERE LECTURE. LE JOURNAL D'AUDIT   *
+001131*  EST CREE AU PREMIER LANCEMENT S'IL N'EXISTE PAS ENCORE ; UN   *
+001132*  JOURNAL D'AUDIT INDISPONIBLE NE BLOQUE PAS LE TRAITEMENT DES  *
+001133*  TRANSACTIONS (SEUL LE FICHIER DES TRANSACTIONS ET LE FICHIER  *
+001134*  DE RAPPORT SONT INDISPENSABLES AU LOT).                       *
+001140*----------------------------------------------------------------*
+001150 1000-INITIALISER.
+001160     MOVE ZEROES TO WS-NB-LUES
+001170     MOVE ZEROES TO WS-NB-SAUTEES
+001180     MOVE ZEROES TO WS-NB-CONVERTIES
+001190     MOVE ZEROES TO WS-NB-REJETEES
+001200     MOVE ZEROES TO WS-NB-DEPUIS-CKPT
+001210     SET WS-PAS-FIN-FICHIER TO TRUE
+001220     PERFORM 1010-LIRE-CHECKPOINT THRU 1010-LIRE-CHECKPOINT-EXIT
+001230     MOVE WS-CKP-LAST-SEQ TO WS-DERNIER-SEQ-TRAITE
+001240     OPEN INPUT TRX-FILE
+001250     OPEN EXTEND AUDIT-FILE
+001251     IF WS-AUDIT-NOUVEAU
+001252         OPEN OUTPUT AUDIT-FILE
+001253     END-IF
+001260     IF WS-CKP-LAST-SEQ > ZEROES
+001270         OPEN EXTEND RPT-FILE
+001280     ELSE
+001290         OPEN OUTPUT RPT-FILE
+001300     END-IF
+001310     IF NOT WS-TRX-OK
+001320         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER DES TRANSACTIONS"
+001330         SET WS-FIN-FICHIER TO TRUE
+001340     END-IF
+001350     IF NOT WS-RPT-OK
+001360         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER DE RAPPORT"
+001370         SET WS-FIN-FICHIER TO TRUE
+001380     END-IF
+001390     IF NOT WS-AUDIT-OK
+001400         DISPLAY "IMPOSSIBLE D'OUVRIR LE JOURNAL AUDIT"
+001410     END-IF
+001420     IF WS-TRX-OK
+001421         PERFORM 1100-LIRE-TRANSACTION
+001422             THRU 1100-LIRE-TRANSACTION-EXIT
+001423         PERFORM 1200-SAUTER-TRANSACTION
+001424             THRU 1200-SAUTER-TRANSACTION-EXIT
+001425             UNTIL WS-FIN-FICHIER
+001426                OR TRX-SEQ-NO > WS-CKP-LAST-SEQ
+001427     END-IF
+001470     IF WS-NB-SAUTEES > ZEROES
+001480         DISPLAY "REPRISE APRES LA TRANSACTION No "
+001490                 WS-CKP-LAST-SEQ " - "
+001500                 WS-NB-SAUTEES " TRANSACTION(S) DEJA TRAITEE(S)"
+001510     END-IF.
+001520 1000-INITIALISER-EXIT.
+001530     EXIT.
+001540
+001550*----------------------------------------------------------------*
+001560*  1010-LIRE-CHECKPOINT - RECHERCHE D'UN POINT DE REPRISE D'UNE  *
+001570*  EXECUTION PRECEDENTE. ABSENCE DE FICHIER = DEPART A ZERO.     *
+001580*----------------------------------------------------------------*
+001590 1010-LIRE-CHECKPOINT.
+001600     MOVE ZEROES TO WS-CKP-LAST-SEQ
+001610     OPEN INPUT CKP-FILE
+001620     IF WS-CKP-OK
+001630         READ CKP-FILE
+001640             AT END
+001650                 MOVE ZEROES TO WS-CKP-LAST-SEQ
+001660             NOT AT END
+001670                 MOVE CKP-LAST-SEQ TO WS-CKP-LAST-SEQ
+001680         END-READ
+001690         CLOSE CKP-FILE
+001700     END-IF.
+001710 1010-LIRE-CHECKPOINT-EXIT.
+001720     EXIT.
+001730
+001740*----------------------------------------------------------------*
+001750*  1100-LIRE-TRANSACTION - LECTURE SEQUENTIELLE DU FICHIER DES   *
+001760*  TRANSACTIONS.                                                 *
+001770*----------------------------------------------------------------*
+001780 1100-LIRE-TRANSACTION.
+001790     READ TRX-FILE
+001800         AT END
+001810             SET WS-FIN-FICHIER TO TRUE
+001820     END-READ
+001830     ADD 1 TO WS-NB-LUES.
+001840 1100-LIRE-TRANSACTION-EXIT.
+001850     EXIT.
+001860
+001870*----------------------------------------------------------------*
+001880*  1200-SAUTER-TRANSACTION - IGNORE UNE TRANSACTION DEJA TRAITEE *
+001890*  LORS D'UNE EXECUTION PRECEDENTE (REPRISE SUR POINT DE         *
+001900*  CONTROLE).                                                    *
+001910*----------------------------------------------------------------*
+001920 1200-SAUTER-TRANSACTION.
+001930     ADD 1 TO WS-NB-SAUTEES
+001940     PERFORM 1100-LIRE-TRANSACTION
+001941         THRU 1100-LIRE-TRANSACTION-EXIT.
+001950 1200-SAUTER-TRANSACTION-EXIT.
+001960     EXIT.
+001970
+001980*----------------------------------------------------------------*
+001990*  2000-TRAITER-TRANSACTION - CONVERTIT LA TRANSACTION COURANTE  *
+002000*  ET ECRIT LE RESULTAT SUR LE FICHIER DE RAPPORT.               *
+002010*----------------------------------------------------------------*
+002020 2000-TRAITER-TRANSACTION.
+002030     CALL "DEV-TAUX-CALCUL" USING TRX-MONTANT
+002040                                   WS-SENS
+002050                                   TRX-DEVISE
+002060                                   WS-DEVISE-CIBLE
+002070                                   WS-MONTANT-CONVERTI
+002080                                   WS-TAUX-APPLIQUE
+002090                                   WS-CODE-RETOUR
+002100
+002110     MOVE TRX-SEQ-NO TO RPT-SEQ-NO
+002120     MOVE TRX-MONTANT TO RPT-MONTANT
+002130     MOVE TRX-DEVISE TO RPT-DEVISE
+002140     MOVE WS-MONTANT-CONVERTI TO RPT-MONTANT-CONVERTI
+002150     MOVE WS-CODE-RETOUR TO RPT-CODE-RETOUR
+002160     WRITE RPT-RECORD
+002170
+002180     IF WS-CODE-RETOUR = "00"
+002190         ADD 1 TO WS-NB-CONVERTIES
+002200     ELSE
+002210         ADD 1 TO WS-NB-REJETEES
+002220     END-IF
+002230
+002240     PERFORM 2100-ENREGISTRER-AUDIT
+002241         THRU 2100-ENREGISTRER-AUDIT-EXIT
+002250
+002260     MOVE TRX-SEQ-NO TO WS-DERNIER-SEQ-TRAITE
+002270     ADD 1 TO WS-NB-DEPUIS-CKPT
+002280     IF WS-NB-DEPUIS-CKPT >= WS-CKPT-INTERVALLE
+002290         PERFORM 7000-ECRIRE-CHECKPOINT
+002291             THRU 7000-ECRIRE-CHECKPOINT-EXIT
+002300         MOVE ZEROES TO WS-NB-DEPUIS-CKPT
+002310     END-IF
+002320
+002330     PERFORM 1100-LIRE-TRANSACTION
+002331         THRU 1100-LIRE-TRANSACTION-EXIT.
+002340 2000-TRAITER-TRANSACTION-EXIT.
+002350     EXIT.
+002360
+002370*----------------------------------------------------------------*
+002380*  2100-ENREGISTRER-AUDIT - TRACE LA TRANSACTION DANS LE         *
+002390*  JOURNAL D'AUDIT PARTAGE AVEC LE PROGRAMME INTERACTIF.         *
+002400*----------------------------------------------------------------*
+002410 2100-ENREGISTRER-AUDIT.
+002420     ACCEPT WS-DATE-SYSTEME FROM DATE YYYYMMDD
+002430     ACCEPT WS-HEURE-SYSTEME FROM TIME
+002440     MOVE WS-DATE-SYSTEME TO AUD-DATE
+002450     MOVE WS-HEURE-SYSTEME TO AUD-HEURE
+002460     MOVE "BATCH"             TO AUD-OPERATEUR-ID
+002470     MOVE WS-SENS             TO AUD-SENS
+002480     MOVE TRX-DEVISE          TO AUD-DEVISE-SOURCE
+002490     MOVE WS-DEVISE-CIBLE     TO AUD-DEVISE-CIBLE
+002500     MOVE TRX-MONTANT         TO AUD-MONTANT
+002510     MOVE WS-MONTANT-CONVERTI TO AUD-MONTANT-CONVERTI
+002520     MOVE WS-CODE-RETOUR      TO AUD-CODE-RETOUR
+002530     WRITE AUD-RECORD
+002540     IF NOT WS-AUDIT-OK
+002550         DISPLAY "ERREUR ECRITURE JOURNAL AUDIT - CODE "
+002560                 WS-AUDIT-STATUS
+002570     END-IF.
+002580 2100-ENREGISTRER-AUDIT-EXIT.
+002590     EXIT.
+002600
+002610*----------------------------------------------------------------*
+002620*  7000-ECRIRE-CHECKPOINT - REECRIT LE FICHIER DE POINT DE       *
+002630*  REPRISE AVEC LE NUMERO DE LA DERNIERE TRANSACTION TRAITEE.    *
+002640*----------------------------------------------------------------*
+002650 7000-ECRIRE-CHECKPOINT.
+002660     OPEN OUTPUT CKP-FILE
+002670     IF WS-CKP-OK
+002680         MOVE WS-DERNIER-SEQ-TRAITE TO CKP-LAST-SEQ
+002690         WRITE CKP-RECORD
+002700         CLOSE CKP-FILE
+002710     ELSE
+002720         DISPLAY "IMPOSSIBLE D'ECRIRE LE POINT DE REPRISE"
+002730     END-IF.
+002740 7000-ECRIRE-CHECKPOINT-EXIT.
+002750     EXIT.
+002760
+002761*----------------------------------------------------------------*
+002762*  7100-SOLDER-CHECKPOINT - LE LOT A ATTEINT NORMALEMENT LA FIN  *
+002763*  DU FICHIER DES TRANSACTIONS : LE POINT DE REPRISE EST REMIS   *
+002764*  A ZERO POUR QUE LA PROCHAINE EXECUTION (FICHIER DU LENDEMAIN) *
+002765*  REPARTE DE ZERO AU LIEU DE SAUTER SES PREMIERES TRANSACTIONS. *
+002766*----------------------------------------------------------------*
+002767 7100-SOLDER-CHECKPOINT.
+002768     MOVE ZEROES TO WS-DERNIER-SEQ-TRAITE
+002769     PERFORM 7000-ECRIRE-CHECKPOINT
+002770         THRU 7000-ECRIRE-CHECKPOINT-EXIT.
+002773 7100-SOLDER-CHECKPOINT-EXIT.
+002774     EXIT.
+002775
+002776*----------------------------------------------------------------*
+002780*  8000-EDITER-TOTAUX - TOTAUX DE FIN DE LOT.                    *
+002790*----------------------------------------------------------------*
+002800 8000-EDITER-TOTAUX.
+002810     DISPLAY "TRANSACTIONS LUES      : " WS-NB-LUES
+002820     DISPLAY "TRANSACTIONS SAUTEES   : " WS-NB-SAUTEES
+002830     DISPLAY "TRANSACTIONS CONVERTIES: " WS-NB-CONVERTIES
+002840     DISPLAY "TRANSACTIONS REJETEES  : " WS-NB-REJETEES.
+002850 8000-EDITER-TOTAUX-EXIT.
+002860     EXIT.
+002870
+002880*----------------------------------------------------------------*
+002890*  9999-EXIT - FERMETURE DES FICHIERS.                           *
+002900*----------------------------------------------------------------*
+002910 9999-EXIT.
+002920     IF WS-NB-REJETEES > ZEROES
+002930         MOVE 4 TO RETURN-CODE
+002940     END-IF
+002950     CLOSE TRX-FILE
+002960     CLOSE RPT-FILE
+002970     CLOSE AUDIT-FILE.
+002980     EXIT.
+002990
+003000 END PROGRAM CONVERSION-BATCH.
