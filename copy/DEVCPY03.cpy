@@ -0,0 +1,10 @@
+000010*================================================================*
+000020*  DEVCPY03 - ENREGISTREMENT TRANSACTION DE CONVERSION (BATCH)   *
+000030*  ALIMENTE PAR LES GUICHETS - LU PAR CONVERSION-BATCH.          *
+000035*  MONTANT EXPRIME EN DINARS ET MILLIMES (2 DECIMALES).          *
+000040*================================================================*
+000050 01  TRX-RECORD.
+000060     05  TRX-SEQ-NO              PIC 9(07).
+000070     05  TRX-MONTANT             PIC 9(05)V9(02).
+000080     05  TRX-DEVISE              PIC X(03).
+000090     05  FILLER                  PIC X(08).
