@@ -0,0 +1,8 @@
+000010*================================================================*
+000020*  DEVCPY04 - ENREGISTREMENT DE POINT DE REPRISE (CHECKPOINT)    *
+000030*  DE CONVERSION-BATCH - CONTIENT LE NUMERO DE SEQUENCE DE LA    *
+000040*  DERNIERE TRANSACTION TRAITEE AVEC SUCCES. UN SEUL             *
+000050*  ENREGISTREMENT, REECRIT PERIODIQUEMENT PENDANT LE LOT.        *
+000060*================================================================*
+000070 01  CKP-RECORD.
+000080     05  CKP-LAST-SEQ            PIC 9(07).
