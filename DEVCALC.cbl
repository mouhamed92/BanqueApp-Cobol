@@ -0,0 +1,170 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DEV-TAUX-CALCUL.
+000030 AUTHOR. SERVICE ETUDES INFORMATIQUES.
+000040 INSTALLATION. DIRECTION DES SYSTEMES D'INFORMATION.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*================================================================*
+000080*  SOUS-PROGRAMME DE CONVERSION DE DEVISES.                      *
+000090*                                                                *
+000100*  CONSULTE LE TAUX DU JOUR DANS LE FICHIER DES TAUX ACTIFS      *
+000110*  (DEVRATE) AU LIEU D'AVOIR LES TAUX EN DUR DANS LE PROGRAMME   *
+000120*  DE CONVERSION. LE FICHIER EST TENU A JOUR CHAQUE MATIN PAR LE *
+000130*  SERVICE DES CHANGES, SANS INTERVENTION D'UN PROGRAMMEUR.      *
+000131*                                                                *
+000132*  SENS DE LA CONVERSION (WS-SENS-W) :                           *
+000133*      "D" = DEVISE SOURCE -> TND                                *
+000134*      "T" = TND           -> DEVISE CIBLE                       *
+000135*      "C" = DEVISE SOURCE -> DEVISE CIBLE (CROISEE, VIA LE TND) *
+000136*                                                                *
+000137*  HISTORIQUE DES MODIFICATIONS.                                 *
+000138*  DATE        AUTEUR   DESCRIPTION                              *
+000139*  08/08/2026  SEI      AJOUT DU SENS TND -> DEVISE (INVERSE DU  *
+000140*                       TAUX DEJA UTILISE POUR DEVISE -> TND).   *
+000141*  08/08/2026  SEI      MONTANTS EXPRIMES AVEC 2 DECIMALES       *
+000142*                       (MILLIMES) AU LIEU DE DINARS ENTIERS.    *
+000143*  08/08/2026  SEI      AJOUT DU SENS CROISE DEVISE -> DEVISE,   *
+000144*                       LE TND SERVANT DE PIVOT ENTRE LES DEUX   *
+000145*                       TAUX ACTIFS.                             *
+000146*================================================================*
+000150
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT DEVRATE-FILE ASSIGN TO "DEVRATE"
+000220         ORGANIZATION IS INDEXED
+000230         ACCESS MODE IS DYNAMIC
+000240         RECORD KEY IS DEV-CODE
+000250         FILE STATUS IS WS-DEVRATE-STATUS.
+000260
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  DEVRATE-FILE.
+000300 COPY DEVCPY01.
+000310
+000320 WORKING-STORAGE SECTION.
+000330 01  WS-DEVRATE-STATUS           PIC X(02).
+000340     88  WS-DEVRATE-OK               VALUE "00".
+000345 77  WS-DEVISE-TRAVAIL           PIC X(03).
+000346 77  WS-TAUX-TRAVAIL             PIC 9(03)V9(04).
+000347 77  WS-MONTANT-TND              PIC 9(07)V9(02).
+000350
+000360 LINKAGE SECTION.
+000370 01  WS-MONTANT-W                PIC 9(05)V9(02).
+000375 01  WS-SENS-W                   PIC X(01).
+000380 01  WS-DEVISE-SOURCE-W          PIC X(03).
+000385 01  WS-DEVISE-CIBLE-W           PIC X(03).
+000390 01  WS-MONTANT-CONVERTI-W       PIC 9(07)V9(02).
+000400 01  WS-TAUX-APPLIQUE-W          PIC 9(03)V9(04).
+000410 01  WS-CODE-RETOUR-W            PIC X(02).
+000420     88  WS-CONVERSION-OK-W          VALUE "00".
+000430     88  WS-DEVISE-INCONNUE-W        VALUE "04".
+000440
+000450 PROCEDURE DIVISION USING WS-MONTANT-W
+000455                           WS-SENS-W
+000460                           WS-DEVISE-SOURCE-W
+000465                           WS-DEVISE-CIBLE-W
+000470                           WS-MONTANT-CONVERTI-W
+000480                           WS-TAUX-APPLIQUE-W
+000490                           WS-CODE-RETOUR-W.
+000500
+000510 0000-MAINLINE.
+000520     PERFORM 1000-INITIALISER THRU 1000-INITIALISER-EXIT
+000530     PERFORM 2000-TRAITER THRU 2000-TRAITER-EXIT
+000540     PERFORM 9999-EXIT
+000550     GOBACK.
+000560
+000570*----------------------------------------------------------------*
+000580*  1000-INITIALISER - OUVERTURE DU FICHIER DES TAUX ACTIFS.      *
+000590*----------------------------------------------------------------*
+000600 1000-INITIALISER.
+000610     MOVE ZEROES TO WS-MONTANT-CONVERTI-W
+000620     MOVE ZEROES TO WS-TAUX-APPLIQUE-W
+000630     MOVE "00" TO WS-CODE-RETOUR-W
+000640     OPEN INPUT DEVRATE-FILE
+000650     IF NOT WS-DEVRATE-OK
+000660         MOVE "08" TO WS-CODE-RETOUR-W
+000670     END-IF.
+000680 1000-INITIALISER-EXIT.
+000690     EXIT.
+000700
+000710*----------------------------------------------------------------*
+000720*  2000-TRAITER - CALCULE LE MONTANT CONVERTI SELON LE SENS.     *
+000730*----------------------------------------------------------------*
+000740 2000-TRAITER.
+000750     IF NOT WS-CONVERSION-OK-W
+000760         GO TO 2000-TRAITER-EXIT
+000770     END-IF
+000780
+000790     EVALUATE WS-SENS-W
+000791         WHEN "D"
+000792             MOVE WS-DEVISE-SOURCE-W TO WS-DEVISE-TRAVAIL
+000793             PERFORM 3000-LIRE-TAUX THRU 3000-LIRE-TAUX-EXIT
+000794             IF WS-CONVERSION-OK-W
+000795                 COMPUTE WS-MONTANT-CONVERTI-W ROUNDED =
+000796                         WS-MONTANT-W * WS-TAUX-TRAVAIL
+000797                 MOVE WS-TAUX-TRAVAIL TO WS-TAUX-APPLIQUE-W
+000798             END-IF
+000799
+000800         WHEN "T"
+000801             MOVE WS-DEVISE-CIBLE-W TO WS-DEVISE-TRAVAIL
+000802             PERFORM 3000-LIRE-TAUX THRU 3000-LIRE-TAUX-EXIT
+000803             IF WS-CONVERSION-OK-W
+000804                 COMPUTE WS-MONTANT-CONVERTI-W ROUNDED =
+000805                         WS-MONTANT-W / WS-TAUX-TRAVAIL
+000806                 MOVE WS-TAUX-TRAVAIL TO WS-TAUX-APPLIQUE-W
+000807             END-IF
+000808
+000809         WHEN "C"
+000811             MOVE WS-DEVISE-SOURCE-W TO WS-DEVISE-TRAVAIL
+000812             PERFORM 3000-LIRE-TAUX THRU 3000-LIRE-TAUX-EXIT
+000813             IF WS-CONVERSION-OK-W
+000814                 COMPUTE WS-MONTANT-TND ROUNDED =
+000815                         WS-MONTANT-W * WS-TAUX-TRAVAIL
+000816                 MOVE WS-TAUX-TRAVAIL TO WS-TAUX-APPLIQUE-W
+000817                 MOVE WS-DEVISE-CIBLE-W TO WS-DEVISE-TRAVAIL
+000818                 PERFORM 3000-LIRE-TAUX THRU 3000-LIRE-TAUX-EXIT
+000819                 IF WS-CONVERSION-OK-W
+000820                     COMPUTE WS-MONTANT-CONVERTI-W ROUNDED =
+000821                             WS-MONTANT-TND / WS-TAUX-TRAVAIL
+000822                 END-IF
+000823             END-IF
+000824
+000825         WHEN OTHER
+000826             MOVE "04" TO WS-CODE-RETOUR-W
+000830     END-EVALUATE.
+000960 2000-TRAITER-EXIT.
+000970     EXIT.
+000971
+000972*----------------------------------------------------------------*
+000973*  3000-LIRE-TAUX - CONSULTE LE TAUX ACTIF DE WS-DEVISE-TRAVAIL  *
+000974*  ET LE RETOURNE DANS WS-TAUX-TRAVAIL. LA DEVISE TND A TOUJOURS *
+000975*  UN TAUX DE 1 ET N'EST PAS LUE EN FICHIER.                     *
+000976*----------------------------------------------------------------*
+000977 3000-LIRE-TAUX.
+000978     IF WS-DEVISE-TRAVAIL = "TND"
+000979         MOVE 1 TO WS-TAUX-TRAVAIL
+000980         GO TO 3000-LIRE-TAUX-EXIT
+000981     END-IF
+000982
+000983     MOVE WS-DEVISE-TRAVAIL TO DEV-CODE
+000984     READ DEVRATE-FILE
+000985         KEY IS DEV-CODE
+000986         INVALID KEY
+000987             MOVE "04" TO WS-CODE-RETOUR-W
+000988             GO TO 3000-LIRE-TAUX-EXIT
+000989     END-READ
+000990     MOVE DEV-TAUX TO WS-TAUX-TRAVAIL.
+000991 3000-LIRE-TAUX-EXIT.
+000992     EXIT.
+000993
+000994*----------------------------------------------------------------*
+000995*  9999-EXIT - FERMETURE DU FICHIER DES TAUX.                    *
+000996*----------------------------------------------------------------*
+000997 9999-EXIT.
+000998     CLOSE DEVRATE-FILE.
+000999     EXIT.
+001000
+001010 END PROGRAM DEV-TAUX-CALCUL.
