@@ -0,0 +1,285 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MAINT-TAUX.
+000030 AUTHOR. SERVICE ETUDES INFORMATIQUES.
+000040 INSTALLATION. DIRECTION DES SYSTEMES D'INFORMATION.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*================================================================*
+000080*  TRANSACTION DE MAINTENANCE DES TAUX DE CHANGE ACTIFS (DEVRATE)*
+000090*  AVEC DOUBLE CONTROLE SAISIE/APPROBATION : UN SAISISSEUR       *
+000100*  ENREGISTRE LE NOUVEAU TAUX D'UNE DEVISE DANS LE FICHIER DES   *
+000110*  DEMANDES EN ATTENTE (DEVPEND) ; UN APPROBATEUR, DIFFERENT DU  *
+000120*  SAISISSEUR, EXAMINE ENSUITE LA DEMANDE ET NE LA FAIT PASSER   *
+000130*  DANS LE FICHIER DES TAUX ACTIFS (DEVRATE) QUE S'IL L'APPROUVE.*
+000140*  TANT QU'ELLE N'EST PAS APPROUVEE, LE TAUX ACTIF UTILISE PAR   *
+000150*  DEV-TAUX-CALCUL N'EST PAS MODIFIE.                            *
+000160*                                                                *
+000170*  HISTORIQUE DES MODIFICATIONS.                                 *
+000180*  DATE        AUTEUR   DESCRIPTION                              *
+000190*  08/08/2026  SEI      CREATION DU PROGRAMME.                   *
+000200*================================================================*
+000210
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT DEVRATE-FILE ASSIGN TO "DEVRATE"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS DEV-CODE
+000310         FILE STATUS IS WS-DEVRATE-STATUS.
+000320
+000330     SELECT DEVPEND-FILE ASSIGN TO "DEVPEND"
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS DYNAMIC
+000360         RECORD KEY IS PND-CODE
+000370         FILE STATUS IS WS-DEVPEND-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  DEVRATE-FILE.
+000420 COPY DEVCPY01.
+000430
+000440 FD  DEVPEND-FILE.
+000450 COPY DEVCPY06.
+000460
+000470 WORKING-STORAGE SECTION.
+000480 01  WS-DEVRATE-STATUS           PIC X(02).
+000490     88  WS-DEVRATE-OK               VALUE "00".
+000495     88  WS-DEVRATE-NOUVEAU          VALUE "35".
+000500 01  WS-DEVPEND-STATUS           PIC X(02).
+000510     88  WS-DEVPEND-OK               VALUE "00".
+000515     88  WS-DEVPEND-NOUVEAU          VALUE "35".
+000520 77  WS-SW-CONTINUER             PIC X(01).
+000530     88  WS-CONTINUER                VALUE "O".
+000540     88  WS-TERMINER                 VALUE "N".
+000550 77  WS-CHOIX-MENU               PIC X(01).
+000560 77  WS-CHOIX-CONFIRM            PIC X(01).
+000570     88  WS-CONFIRME                 VALUE "O".
+000580 77  WS-OPERATEUR-ID             PIC X(08).
+000590 77  WS-CODE-SAISI               PIC X(03).
+000600 77  WS-TAUX-SAISI               PIC 9(03)V9(04).
+000610 77  WS-DATE-EFFET-SAISIE        PIC 9(08).
+000620 77  WS-DATE-SYSTEME             PIC 9(08).
+000630 77  WS-HEURE-SYSTEME            PIC 9(06).
+000640
+000650 PROCEDURE DIVISION.
+000660
+000670*----------------------------------------------------------------*
+000680*  0000-MAINLINE.                                                *
+000690*----------------------------------------------------------------*
+000700 0000-MAINLINE.
+000710     PERFORM 1000-INITIALISER THRU 1000-INITIALISER-EXIT
+000715     PERFORM 2000-TRAITER-MENU THRU 2000-TRAITER-MENU-EXIT
+000716         UNTIL WS-TERMINER
+000730     PERFORM 9999-EXIT
+000740     STOP RUN.
+000750
+000760*----------------------------------------------------------------*
+000770*  1000-INITIALISER - OUVERTURE DES FICHIERS DE TAUX. AU PREMIER *
+000780*  LANCEMENT, AVANT QU'UN LOT N'AIT CREE CES FICHIERS INDEXES,   *
+000781*  ILS SONT CREES VIDES PUIS REOUVERTS EN MISE A JOUR.           *
+000782*----------------------------------------------------------------*
+000790 1000-INITIALISER.
+000800     SET WS-CONTINUER TO TRUE
+000810     OPEN I-O DEVRATE-FILE
+000811     IF WS-DEVRATE-NOUVEAU
+000812         OPEN OUTPUT DEVRATE-FILE
+000813         CLOSE DEVRATE-FILE
+000814         OPEN I-O DEVRATE-FILE
+000815     END-IF
+000820     IF NOT WS-DEVRATE-OK
+000830         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER DES TAUX ACTIFS"
+000840         SET WS-TERMINER TO TRUE
+000850     END-IF
+000860     OPEN I-O DEVPEND-FILE
+000861     IF WS-DEVPEND-NOUVEAU
+000862         OPEN OUTPUT DEVPEND-FILE
+000863         CLOSE DEVPEND-FILE
+000864         OPEN I-O DEVPEND-FILE
+000865     END-IF
+000870     IF NOT WS-DEVPEND-OK
+000880         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER DES DEMANDES"
+000890         SET WS-TERMINER TO TRUE
+000900     END-IF.
+000910 1000-INITIALISER-EXIT.
+000920     EXIT.
+000930
+000940*----------------------------------------------------------------*
+000950*  2000-TRAITER-MENU - MENU DE LA TRANSACTION DE MAINTENANCE.    *
+000960*----------------------------------------------------------------*
+000970 2000-TRAITER-MENU.
+000980     DISPLAY "1. SAISIE D'UNE DEMANDE DE TAUX (SAISISSEUR)"
+000990     DISPLAY "2. APPROBATION D'UNE DEMANDE DE TAUX (APPROBATEUR)"
+001000     DISPLAY "3. QUITTER"
+001010     DISPLAY "DONNER VOTRE CHOIX"
+001020     ACCEPT WS-CHOIX-MENU
+001030
+001040     EVALUATE WS-CHOIX-MENU
+001050         WHEN "1"
+001060             PERFORM 3000-SAISIR-DEMANDE
+001061                 THRU 3000-SAISIR-DEMANDE-EXIT
+001070         WHEN "2"
+001080             PERFORM 4000-APPROUVER-DEMANDE
+001081                 THRU 4000-APPROUVER-DEMANDE-EXIT
+001090         WHEN "3"
+001100             SET WS-TERMINER TO TRUE
+001110         WHEN OTHER
+001120             DISPLAY "CHOIX INVALIDE"
+001130     END-EVALUATE.
+001140 2000-TRAITER-MENU-EXIT.
+001150     EXIT.
+001160
+001170*----------------------------------------------------------------*
+001180*  3000-SAISIR-DEMANDE - LE SAISISSEUR ENREGISTRE LE NOUVEAU     *
+001190*  TAUX D'UNE DEVISE. LA DEMANDE RESTE EN ATTENTE D'APPROBATION. *
+001200*----------------------------------------------------------------*
+001210 3000-SAISIR-DEMANDE.
+001220     DISPLAY "DONNER IDENTIFIANT SAISISSEUR"
+001230     ACCEPT WS-OPERATEUR-ID
+001240     DISPLAY "DONNER CODE DEVISE"
+001250     ACCEPT WS-CODE-SAISI
+001260     DISPLAY "DONNER LE NOUVEAU TAUX"
+001270     ACCEPT WS-TAUX-SAISI
+001280     DISPLAY "DONNER LA DATE D'EFFET (AAAAMMJJ)"
+001290     ACCEPT WS-DATE-EFFET-SAISIE
+001300
+001310     MOVE WS-CODE-SAISI TO PND-CODE
+001320     READ DEVPEND-FILE
+001330         KEY IS PND-CODE
+001340         INVALID KEY
+001350             PERFORM 3100-CONSTRUIRE-DEMANDE
+001351                 THRU 3100-CONSTRUIRE-DEMANDE-EXIT
+001360             WRITE PND-RECORD
+001370         NOT INVALID KEY
+001380             PERFORM 3100-CONSTRUIRE-DEMANDE
+001381                 THRU 3100-CONSTRUIRE-DEMANDE-EXIT
+001390             REWRITE PND-RECORD
+001400     END-READ
+001410
+001420     IF NOT WS-DEVPEND-OK
+001430         DISPLAY "ERREUR ENREGISTREMENT DEMANDE - CODE "
+001440                 WS-DEVPEND-STATUS
+001450     ELSE
+001460         DISPLAY "DEMANDE ENREGISTREE - EN ATTENTE D'APPROBATION"
+001470     END-IF.
+001480 3000-SAISIR-DEMANDE-EXIT.
+001490     EXIT.
+001500
+001510*----------------------------------------------------------------*
+001520*  3100-CONSTRUIRE-DEMANDE - ALIMENTE L'ENREGISTREMENT DE LA     *
+001530*  DEMANDE A PARTIR DE LA SAISIE DE L'UTILISATEUR.               *
+001540*----------------------------------------------------------------*
+001550 3100-CONSTRUIRE-DEMANDE.
+001560     MOVE WS-CODE-SAISI TO PND-CODE
+001570     MOVE WS-TAUX-SAISI TO PND-TAUX
+001580     MOVE WS-DATE-EFFET-SAISIE TO PND-DATE-EFFET
+001590     ACCEPT WS-DATE-SYSTEME FROM DATE YYYYMMDD
+001600     ACCEPT WS-HEURE-SYSTEME FROM TIME
+001610     MOVE WS-OPERATEUR-ID TO PND-SAISISSEUR-ID
+001620     MOVE WS-DATE-SYSTEME TO PND-DATE-SAISIE
+001630     MOVE WS-HEURE-SYSTEME TO PND-HEURE-SAISIE
+001640     MOVE "P" TO PND-STATUT
+001650     MOVE SPACES TO PND-APPROBATEUR-ID
+001660     MOVE ZEROES TO PND-DATE-APPROBATION.
+001670 3100-CONSTRUIRE-DEMANDE-EXIT.
+001680     EXIT.
+001690
+001700*----------------------------------------------------------------*
+001710*  4000-APPROUVER-DEMANDE - UN APPROBATEUR, DIFFERENT DU         *
+001720*  SAISISSEUR, APPROUVE OU REJETTE LA DEMANDE EN ATTENTE ; SI    *
+001730*  ELLE EST APPROUVEE, LE TAUX ACTIF EST MIS A JOUR.             *
+001740*----------------------------------------------------------------*
+001750 4000-APPROUVER-DEMANDE.
+001760     DISPLAY "DONNER IDENTIFIANT APPROBATEUR"
+001770     ACCEPT WS-OPERATEUR-ID
+001780     DISPLAY "DONNER CODE DEVISE A APPROUVER"
+001790     ACCEPT WS-CODE-SAISI
+001800     MOVE WS-CODE-SAISI TO PND-CODE
+001810     READ DEVPEND-FILE
+001820         KEY IS PND-CODE
+001830         INVALID KEY
+001840             DISPLAY "AUCUNE DEMANDE EN ATTENTE POUR CETTE DEVISE"
+001850             GO TO 4000-APPROUVER-DEMANDE-EXIT
+001860     END-READ
+001870
+001880     IF NOT PND-EN-ATTENTE
+001890         DISPLAY "CETTE DEMANDE A DEJA ETE TRAITEE"
+001900         GO TO 4000-APPROUVER-DEMANDE-EXIT
+001910     END-IF
+001920
+001930     IF WS-OPERATEUR-ID = PND-SAISISSEUR-ID
+001940         DISPLAY "LE SAISISSEUR NE PEUT PAS APPROUVER SA PROPRE "
+001950                 "DEMANDE"
+001960         GO TO 4000-APPROUVER-DEMANDE-EXIT
+001970     END-IF
+001980
+001990     DISPLAY "DEVISE       : " PND-CODE
+002000     DISPLAY "NOUVEAU TAUX : " PND-TAUX
+002010     DISPLAY "DATE D'EFFET : " PND-DATE-EFFET
+002020     DISPLAY "SAISIE PAR   : " PND-SAISISSEUR-ID
+002030     DISPLAY "APPROUVER CETTE DEMANDE (O/N) ?"
+002040     ACCEPT WS-CHOIX-CONFIRM
+002050
+002060     IF WS-CONFIRME
+002070         PERFORM 4100-ACTIVER-TAUX THRU 4100-ACTIVER-TAUX-EXIT
+002071         IF WS-DEVRATE-OK
+002072             MOVE "A" TO PND-STATUT
+002073         ELSE
+002074             DISPLAY "DEMANDE NON APPROUVEE - LE TAUX ACTIF N'A "
+002075                     "PAS PU ETRE MIS A JOUR"
+002076             GO TO 4000-APPROUVER-DEMANDE-EXIT
+002077         END-IF
+002090     ELSE
+002100         MOVE "R" TO PND-STATUT
+002110     END-IF
+002120
+002130     MOVE WS-OPERATEUR-ID TO PND-APPROBATEUR-ID
+002140     ACCEPT WS-DATE-SYSTEME FROM DATE YYYYMMDD
+002150     MOVE WS-DATE-SYSTEME TO PND-DATE-APPROBATION
+002160     REWRITE PND-RECORD
+002170     IF NOT WS-DEVPEND-OK
+002180         DISPLAY "ERREUR MISE A JOUR DEMANDE - CODE "
+002190                 WS-DEVPEND-STATUS
+002200     END-IF.
+002210 4000-APPROUVER-DEMANDE-EXIT.
+002220     EXIT.
+002230
+002240*----------------------------------------------------------------*
+002250*  4100-ACTIVER-TAUX - FAIT PASSER LE TAUX APPROUVE DANS LE      *
+002260*  FICHIER DES TAUX ACTIFS UTILISE PAR DEV-TAUX-CALCUL.          *
+002270*----------------------------------------------------------------*
+002280 4100-ACTIVER-TAUX.
+002290     MOVE PND-CODE TO DEV-CODE
+002300     READ DEVRATE-FILE
+002310         KEY IS DEV-CODE
+002320         INVALID KEY
+002330             MOVE PND-CODE TO DEV-CODE
+002340             MOVE PND-TAUX TO DEV-TAUX
+002350             MOVE PND-DATE-EFFET TO DEV-DATE-EFFET
+002360             WRITE DEV-RATE-RECORD
+002370         NOT INVALID KEY
+002380             MOVE PND-TAUX TO DEV-TAUX
+002390             MOVE PND-DATE-EFFET TO DEV-DATE-EFFET
+002400             REWRITE DEV-RATE-RECORD
+002410     END-READ
+002420
+002430     IF NOT WS-DEVRATE-OK
+002440         DISPLAY "ERREUR MISE A JOUR DU TAUX ACTIF - CODE "
+002450                 WS-DEVRATE-STATUS
+002460     ELSE
+002470         DISPLAY "NOUVEAU TAUX ACTIVE POUR " PND-CODE
+002480     END-IF.
+002490 4100-ACTIVER-TAUX-EXIT.
+002500     EXIT.
+002510
+002520*----------------------------------------------------------------*
+002530*  9999-EXIT - FERMETURE DES FICHIERS DE TAUX.                   *
+002540*----------------------------------------------------------------*
+002550 9999-EXIT.
+002560     CLOSE DEVRATE-FILE
+002570     CLOSE DEVPEND-FILE.
+002580     EXIT.
+002590
+002600 END PROGRAM MAINT-TAUX.
