@@ -0,0 +1,188 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RECONCILIATION-TAUX.
+000030 AUTHOR. SERVICE ETUDES INFORMATIQUES.
+000040 INSTALLATION. DIRECTION DES SYSTEMES D'INFORMATION.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*================================================================*
+000080*  RAPPROCHEMENT DE FIN DE JOURNEE ENTRE LES TAUX ACTIFS DANS    *
+000090*  LE FICHIER DEVRATE (UTILISES PAR LES PROGRAMMES DE CONVERSION)*
+000100*  ET LES TAUX PUBLIES LE JOUR MEME PAR LA BANQUE CENTRALE DE    *
+000110*  TUNISIE (FICHIER BCTFEED). TOUT ECART OU DEVISE INCONNUE DE   *
+000120*  DEVRATE EST PORTE SUR UN ETAT D'EXCEPTIONS (RECEXCEP) REMIS   *
+000130*  AU SERVICE DES CHANGES POUR CORRECTION.                       *
+000140*================================================================*
+000150
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT BCT-FILE ASSIGN TO "BCTFEED"
+000220         ORGANIZATION IS LINE SEQUENTIAL
+000230         FILE STATUS IS WS-BCT-STATUS.
+000240
+000250     SELECT DEVRATE-FILE ASSIGN TO "DEVRATE"
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS DYNAMIC
+000280         RECORD KEY IS DEV-CODE
+000290         FILE STATUS IS WS-DEVRATE-STATUS.
+000300
+000310     SELECT EXCEPT-FILE ASSIGN TO "RECEXCEP"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-EXCEPT-STATUS.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  BCT-FILE.
+000380 COPY DEVCPY05.
+000390
+000400 FD  DEVRATE-FILE.
+000410 COPY DEVCPY01.
+000420
+000430 FD  EXCEPT-FILE.
+000440 COPY DEVCPY05S.
+000450
+000460 WORKING-STORAGE SECTION.
+000470 01  WS-BCT-STATUS               PIC X(02).
+000480     88  WS-BCT-OK                   VALUE "00".
+000490 01  WS-DEVRATE-STATUS           PIC X(02).
+000500     88  WS-DEVRATE-OK               VALUE "00".
+000510 01  WS-EXCEPT-STATUS            PIC X(02).
+000520     88  WS-EXCEPT-OK                VALUE "00".
+000530 77  WS-SW-FIN-FICHIER           PIC X(01).
+000540     88  WS-FIN-FICHIER              VALUE "O".
+000550     88  WS-PAS-FIN-FICHIER          VALUE "N".
+000560 77  WS-NB-LUES                  PIC 9(07) COMP.
+000570 77  WS-NB-CONFORMES             PIC 9(07) COMP.
+000580 77  WS-NB-ECARTS                PIC 9(07) COMP.
+000590 77  WS-NB-INCONNUES             PIC 9(07) COMP.
+000600
+000610 PROCEDURE DIVISION.
+000620
+000630*----------------------------------------------------------------*
+000640*  0000-MAINLINE.                                                *
+000650*----------------------------------------------------------------*
+000660 0000-MAINLINE.
+000670     PERFORM 1000-INITIALISER THRU 1000-INITIALISER-EXIT
+000675     PERFORM 2000-TRAITER-TAUX-BCT
+000676         THRU 2000-TRAITER-TAUX-BCT-EXIT
+000677         UNTIL WS-FIN-FICHIER
+000690     PERFORM 8000-EDITER-TOTAUX THRU 8000-EDITER-TOTAUX-EXIT
+000700     PERFORM 9999-EXIT
+000710     STOP RUN.
+000720
+000730*----------------------------------------------------------------*
+000740*  1000-INITIALISER - OUVERTURE DES FICHIERS ET PREMIERE LECTURE.*
+000750*----------------------------------------------------------------*
+000760 1000-INITIALISER.
+000770     MOVE ZEROES TO WS-NB-LUES
+000780     MOVE ZEROES TO WS-NB-CONFORMES
+000790     MOVE ZEROES TO WS-NB-ECARTS
+000800     MOVE ZEROES TO WS-NB-INCONNUES
+000810     SET WS-PAS-FIN-FICHIER TO TRUE
+000820     OPEN INPUT BCT-FILE
+000830     OPEN INPUT DEVRATE-FILE
+000840     OPEN OUTPUT EXCEPT-FILE
+000850     IF NOT WS-BCT-OK
+000860         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER DES TAUX BCT"
+000870         SET WS-FIN-FICHIER TO TRUE
+000880     END-IF
+000890     IF NOT WS-DEVRATE-OK
+000900         DISPLAY "IMPOSSIBLE D'OUVRIR LE FICHIER DES TAUX ACTIFS"
+000910         SET WS-FIN-FICHIER TO TRUE
+000920     END-IF
+000930     IF NOT WS-EXCEPT-OK
+000940         DISPLAY "IMPOSSIBLE D'OUVRIR L'ETAT D'EXCEPTIONS"
+000950         SET WS-FIN-FICHIER TO TRUE
+000960     END-IF
+000970     PERFORM 1100-LIRE-TAUX-BCT THRU 1100-LIRE-TAUX-BCT-EXIT.
+000980 1000-INITIALISER-EXIT.
+000990     EXIT.
+001000
+001010*----------------------------------------------------------------*
+001020*  1100-LIRE-TAUX-BCT - LECTURE SEQUENTIELLE DU FICHIER BCT.     *
+001030*----------------------------------------------------------------*
+001040 1100-LIRE-TAUX-BCT.
+001050     READ BCT-FILE
+001060         AT END
+001070             SET WS-FIN-FICHIER TO TRUE
+001080     END-READ
+001090     ADD 1 TO WS-NB-LUES.
+001100 1100-LIRE-TAUX-BCT-EXIT.
+001110     EXIT.
+001120
+001130*----------------------------------------------------------------*
+001140*  2000-TRAITER-TAUX-BCT - COMPARE LE TAUX PUBLIE PAR LA BCT AU  *
+001150*  TAUX ACTIF DE LA MEME DEVISE DANS DEVRATE.                    *
+001160*----------------------------------------------------------------*
+001170 2000-TRAITER-TAUX-BCT.
+001180     MOVE BCT-CODE TO DEV-CODE
+001190     READ DEVRATE-FILE
+001200         KEY IS DEV-CODE
+001210         INVALID KEY
+001220             PERFORM 2100-SIGNALER-DEVISE-INCONNUE
+001221                 THRU 2100-SIGNALER-DEVISE-INCONNUE-EXIT
+001230         NOT INVALID KEY
+001240             IF BCT-TAUX = DEV-TAUX
+001250                 ADD 1 TO WS-NB-CONFORMES
+001260             ELSE
+001270                 PERFORM 2200-SIGNALER-ECART
+001271                     THRU 2200-SIGNALER-ECART-EXIT
+001280             END-IF
+001290     END-READ
+001300     PERFORM 1100-LIRE-TAUX-BCT THRU 1100-LIRE-TAUX-BCT-EXIT.
+001310 2000-TRAITER-TAUX-BCT-EXIT.
+001320     EXIT.
+001330
+001340*----------------------------------------------------------------*
+001350*  2100-SIGNALER-DEVISE-INCONNUE - LA DEVISE PUBLIEE PAR LA BCT  *
+001360*  N'EXISTE PAS DANS LE FICHIER DES TAUX ACTIFS.                 *
+001370*----------------------------------------------------------------*
+001380 2100-SIGNALER-DEVISE-INCONNUE.
+001390     MOVE BCT-CODE TO EXC-CODE
+001400     MOVE BCT-TAUX TO EXC-TAUX-BCT
+001410     MOVE ZEROES TO EXC-TAUX-INTERNE
+001420     MOVE ZEROES TO EXC-ECART
+001430     MOVE "02" TO EXC-MOTIF
+001440     WRITE EXC-RECORD
+001450     ADD 1 TO WS-NB-INCONNUES.
+001460 2100-SIGNALER-DEVISE-INCONNUE-EXIT.
+001470     EXIT.
+001480
+001490*----------------------------------------------------------------*
+001500*  2200-SIGNALER-ECART - LE TAUX INTERNE NE CORRESPOND PAS AU    *
+001510*  TAUX PUBLIE PAR LA BCT.                                       *
+001520*----------------------------------------------------------------*
+001530 2200-SIGNALER-ECART.
+001540     MOVE BCT-CODE TO EXC-CODE
+001550     MOVE BCT-TAUX TO EXC-TAUX-BCT
+001560     MOVE DEV-TAUX TO EXC-TAUX-INTERNE
+001570     COMPUTE EXC-ECART = BCT-TAUX - DEV-TAUX
+001580     MOVE "01" TO EXC-MOTIF
+001590     WRITE EXC-RECORD
+001600     ADD 1 TO WS-NB-ECARTS.
+001610 2200-SIGNALER-ECART-EXIT.
+001620     EXIT.
+001630
+001640*----------------------------------------------------------------*
+001650*  8000-EDITER-TOTAUX - TOTAUX DE FIN DE RAPPROCHEMENT.          *
+001660*----------------------------------------------------------------*
+001670 8000-EDITER-TOTAUX.
+001680     DISPLAY "TAUX BCT LUS            : " WS-NB-LUES
+001690     DISPLAY "TAUX CONFORMES          : " WS-NB-CONFORMES
+001700     DISPLAY "ECARTS DE TAUX          : " WS-NB-ECARTS
+001710     DISPLAY "DEVISES INCONNUES       : " WS-NB-INCONNUES.
+001720 8000-EDITER-TOTAUX-EXIT.
+001730     EXIT.
+001740
+001750*----------------------------------------------------------------*
+001760*  9999-EXIT - FERMETURE DES FICHIERS.                           *
+001770*----------------------------------------------------------------*
+001780 9999-EXIT.
+001790     CLOSE BCT-FILE
+001800     CLOSE DEVRATE-FILE
+001810     CLOSE EXCEPT-FILE.
+001820     EXIT.
+001830
+001840 END PROGRAM RECONCILIATION-TAUX.
