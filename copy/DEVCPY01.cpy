@@ -0,0 +1,10 @@
+000010*================================================================*
+000020*  DEVCPY01 - ENREGISTREMENT TAUX DE CHANGE ACTIF                *
+000030*  UN ENREGISTREMENT ACTIF PAR DEVISE - TENU A JOUR PAR LE       *
+000040*  PROGRAMME DE MAINTENANCE DES TAUX (MAINT-TAUX).               *
+000050*================================================================*
+000060 01  DEV-RATE-RECORD.
+000070     05  DEV-CODE                PIC X(03).
+000080     05  DEV-TAUX                PIC 9(03)V9(04).
+000090     05  DEV-DATE-EFFET          PIC 9(08).
+000100     05  FILLER                  PIC X(10).
