@@ -0,0 +1,12 @@
+000010*================================================================*
+000020*  DEVCPY03S - ENREGISTREMENT RAPPORT DE CONVERSION (BATCH)      *
+000030*  UNE LIGNE PAR TRANSACTION TRAITEE - ECRIT PAR CONVERSION-     *
+000040*  BATCH SUR LE FICHIER DE SORTIE DU JOUR.                       *
+000045*  MONTANTS EXPRIMES AVEC 2 DECIMALES (MILLIMES).                *
+000050*================================================================*
+000060 01  RPT-RECORD.
+000070     05  RPT-SEQ-NO              PIC 9(07).
+000080     05  RPT-MONTANT             PIC 9(05)V9(02).
+000090     05  RPT-DEVISE              PIC X(03).
+000100     05  RPT-MONTANT-CONVERTI    PIC 9(07)V9(02).
+000110     05  RPT-CODE-RETOUR         PIC X(02).
